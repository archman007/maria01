@@ -4,21 +4,281 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEMA-INV-FILE ASSIGN TO "SCHEMINV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEMINV-STATUS.
+           SELECT BASELINE-FILE ASSIGN TO "TABCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BASELINE-STATUS.
+           SELECT DRIFT-RPT-FILE ASSIGN TO "DRIFTRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIFTRPT-STATUS.
+           SELECT DB-PARM-FILE ASSIGN TO "DBPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+           SELECT TABLE-OUT-FILE ASSIGN TO "TABOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TABOUT-STATUS.
+           SELECT FILTER-PARM-FILE ASSIGN TO "FILTPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILTPARM-STATUS.
+           SELECT STORAGE-RPT-FILE ASSIGN TO "STORRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STORRPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SCHEMA-LIST-FILE ASSIGN TO "SCHLIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHLIST-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB-PARM-FILE
+           RECORDING MODE IS F.
+       COPY DBPARM.
+
+       FD  SCHEMA-LIST-FILE
+           RECORDING MODE IS F.
+       COPY SCHLIST.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  STORAGE-RPT-FILE
+           RECORDING MODE IS F.
+       COPY STORRPT.
+
+       FD  FILTER-PARM-FILE
+           RECORDING MODE IS F.
+       COPY FILTPARM.
+
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F.
+       COPY ERRLOG.
+
+       FD  TABLE-OUT-FILE
+           RECORDING MODE IS F.
+       COPY TABOUT.
+
+       FD  SCHEMA-INV-FILE
+           RECORDING MODE IS F.
+       COPY SCHEMAINV.
+
+       FD  BASELINE-FILE
+           RECORDING MODE IS F.
+       COPY TABCTL.
+
+       FD  DRIFT-RPT-FILE
+           RECORDING MODE IS F.
+       COPY DRIFTRPT.
+
        WORKING-STORAGE SECTION.
 
-       * Database connection details
+      * Database connection details - defaulted here only as a
+      * fallback for a missing DB-PARM-FILE; normally overlaid by
+      * READ-DB-PARM-SECTION so DSN/USER/PASSWORD can be repointed
+      * per environment without a recompile.
        01  DB-DSN             PIC X(50) VALUE 'MariaDB-ODBC'.
        01  DB-USER            PIC X(50) VALUE 'your_username'.
        01  DB-PASSWORD        PIC X(50) VALUE 'your_password'.
        01  DB-QUERY           PIC X(100) VALUE 'SHOW TABLES;'.
 
-       * Host variable for table name
+      * Host variable for table name
        01  TABLE-NAME         PIC X(100).
 
+      * Host variable for the schema currently being reported on
+       01  WS-SCHEMA-NAME     PIC X(64).
+
+      * Host variables for the per-table column/inventory fetch
+       01  WS-COLUMN-NAME     PIC X(100).
+       01  WS-DATA-TYPE       PIC X(40).
+       01  WS-NULLABLE        PIC X(3).
+       01  WS-ORDINAL-POS     PIC S9(9) COMP.
+       01  WS-TABLE-ROWS      PIC S9(15) COMP.
+
+      * Indicator for t.table_rows in CURSOR2's join - NULL for every
+      * row where table_type = 'VIEW'. A negative indicator after
+      * FETCH means the column was NULL; WS-TABLE-ROWS itself is left
+      * unset by the driver in that case, so SCHEMA-INVENTORY-SECTION
+      * checks this before trusting WS-TABLE-ROWS.
+       01  WS-TABLE-ROWS-IND  PIC S9(4) COMP.
+
+       01  WS-SCHEMINV-STATUS PIC XX.
+       01  WS-BASELINE-STATUS PIC XX.
+       01  WS-DRIFTRPT-STATUS PIC XX.
+       01  WS-DBPARM-STATUS   PIC XX.
+       01  WS-ERRLOG-STATUS   PIC XX.
+       01  WS-TABOUT-STATUS   PIC XX.
+       01  WS-FILTPARM-STATUS PIC XX.
+
+      * Current run timestamp and working fields for error logging
+       01  WS-CURRENT-DATE    PIC X(21).
+       01  WS-RUN-DATE        PIC X(10).
+       01  WS-ERR-MESSAGE     PIC X(80).
+
+      * Host variables for CURSOR1's include/exclude table filter.
+      * WS-FILTER-MODE of 'N' (no FILTER-PARM-FILE supplied) turns
+      * the filter into a no-op so every table in the schema is
+      * still returned, matching the prior behavior.
+       01  WS-FILTER-MODE     PIC X(1) VALUE 'N'.
+       01  WS-FILTER-PATTERN  PIC X(100) VALUE '%'.
+       01  WS-STORRPT-STATUS  PIC XX.
+
+      * Host variables and running totals for the storage/capacity
+      * report (CURSOR3), so growth can be tracked per table and a
+      * grand total watched for capacity problems before they bite.
+       01  WS-DATA-LENGTH       PIC S9(15) COMP.
+       01  WS-INDEX-LENGTH      PIC S9(15) COMP.
+       01  WS-DATA-LENGTH-TOTAL PIC S9(15) COMP VALUE 0.
+       01  WS-INDEX-LENGTH-TOTAL PIC S9(15) COMP VALUE 0.
+       01  WS-ROWS-TOTAL        PIC S9(15) COMP VALUE 0.
+       01  WS-AUDIT-STATUS      PIC XX.
+
+      * Count of tables CURSOR1 returned this run, across every
+      * schema processed, for the audit trail record.
+       01  WS-TABLE-COUNT       PIC 9(9) VALUE 0.
+
+      * Baseline control-file table of expected table names, loaded
+      * once at startup and checked off as CURSOR1 fetches each
+      * table, so tables added or dropped out from under the schema
+      * show up as NEW / MISSING exceptions instead of going unnoticed.
+       01  WS-BASELINE-COUNT  PIC 9(5) VALUE 0.
+       01  WS-BASELINE-TABLE.
+           05  WS-BASELINE-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-BASELINE-COUNT
+                   INDEXED BY WS-BSL-IDX.
+               10  WS-BASELINE-NAME  PIC X(100).
+               10  WS-BASELINE-FOUND PIC X(1) VALUE 'N'.
+                   88  WS-BASELINE-WAS-FOUND VALUE 'Y'.
+
+       01  WS-EOF-BASELINE    PIC X VALUE 'N'.
+           88  END-OF-BASELINE    VALUE 'Y'.
+
+       01  WS-SCHLIST-STATUS  PIC XX.
+
+      * List of schemas to report on, read from SCHEMA-LIST-FILE so
+      * CURSOR1 (and CURSOR2/CURSOR3) can be re-opened once per
+      * schema in a single run. When no schema list file is supplied
+      * this defaults to one pass using DATABASE(), matching the
+      * prior single-schema behavior.
+       01  WS-SCHEMA-COUNT       PIC 9(3) VALUE 0.
+       01  WS-SCHEMA-USE-DEFAULT PIC X VALUE 'Y'.
+           88  SCHEMA-USE-DEFAULT    VALUE 'Y'.
+       01  WS-SCHEMA-TABLE.
+           05  WS-SCHEMA-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-SCHEMA-COUNT
+                   INDEXED BY WS-SCH-IDX.
+               10  WS-SCHEMA-ENTRY-NAME PIC X(64).
+
+       01  WS-EOF-SCHEMA-LIST PIC X VALUE 'N'.
+           88  END-OF-SCHEMA-LIST VALUE 'Y'.
+
+      * Explicit end-of-cursor flags, one per cursor. SQLCODE is a
+      * single global special register shared by CURSOR1/2/3; driving
+      * each loop off SQLCODE directly breaks as soon as one cursor's
+      * loop is nested or called from inside another cursor's loop
+      * body (CURSOR2's loop runs once per row CURSOR1 fetches), since
+      * the inner loop's exhaustion (SQLCODE = 100) is indistinguish-
+      * able from the outer loop's from the outer PERFORM UNTIL's
+      * point of view. Each loop below now tests its own flag instead.
+       01  WS-EOF-CURSOR1     PIC X VALUE 'N'.
+           88  END-OF-CURSOR1     VALUE 'Y'.
+       01  WS-EOF-CURSOR2     PIC X VALUE 'N'.
+           88  END-OF-CURSOR2     VALUE 'Y'.
+       01  WS-EOF-CURSOR3     PIC X VALUE 'N'.
+           88  END-OF-CURSOR3     VALUE 'Y'.
+       01  WS-EOF-CURSOR4     PIC X VALUE 'N'.
+           88  END-OF-CURSOR4     VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+                   WS-CURRENT-DATE(7:2) INTO WS-RUN-DATE.
+           MOVE 0 TO RETURN-CODE.
+
+      * ERROR-LOG-FILE and AUDIT-FILE open first so LOG-ERROR-SECTION
+      * and WRITE-AUDIT-SECTION are usable immediately if any of the
+      * report files below fails to open. If the OUTPUT fallback here
+      * also fails, neither paragraph is usable, so this aborts
+      * straight away (DISPLAY only) rather than trying to log the
+      * failure to the very file that didn't open.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS NOT = "00"
+               OPEN OUTPUT ERROR-LOG-FILE
+               IF WS-ERRLOG-STATUS NOT = "00"
+                   DISPLAY "ERROR-LOG-FILE OPEN FAILED, STATUS: "
+                       WS-ERRLOG-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "AUDIT-FILE OPEN FAILED, STATUS: "
+                       WS-AUDIT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      * Read before the four report files below are opened, so that
+      * if any of those opens fails, LOG-ERROR-SECTION/WRITE-AUDIT-
+      * SECTION already have the real DB-DSN/DB-USER from DBPARM (not
+      * the compiled-in placeholder) to stamp the failure record with.
+           PERFORM READ-DB-PARM-SECTION.
+           PERFORM READ-FILTER-PARM-SECTION.
+           PERFORM READ-BASELINE-SECTION.
+           PERFORM READ-SCHEMA-LIST-SECTION.
+
+           OPEN OUTPUT SCHEMA-INV-FILE.
+           IF WS-SCHEMINV-STATUS NOT = "00"
+               MOVE "SCHEMA-INV-FILE OPEN FAILED" TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-SECTION
+               PERFORM CLOSE-FILES-SECTION
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DRIFT-RPT-FILE.
+           IF WS-DRIFTRPT-STATUS NOT = "00"
+               MOVE "DRIFT-RPT-FILE OPEN FAILED" TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-SECTION
+               PERFORM CLOSE-FILES-SECTION
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TABLE-OUT-FILE.
+           IF WS-TABOUT-STATUS NOT = "00"
+               MOVE "TABLE-OUT-FILE OPEN FAILED" TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-SECTION
+               PERFORM CLOSE-FILES-SECTION
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STORAGE-RPT-FILE.
+           IF WS-STORRPT-STATUS NOT = "00"
+               MOVE "STORAGE-RPT-FILE OPEN FAILED" TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-SECTION
+               PERFORM CLOSE-FILES-SECTION
+               STOP RUN
+           END-IF.
+
            DISPLAY "Connecting to MariaDB...".
 
            EXEC SQL
@@ -27,108 +287,501 @@
 
            IF SQLCODE NOT = 0
                DISPLAY "Connection failed. SQLCODE: " SQLCODE
+               MOVE "CONNECT FAILED" TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-SECTION
+               PERFORM CLOSE-FILES-SECTION
                STOP RUN
            END-IF.
 
            DISPLAY "Connection successful.".
-           DISPLAY "Listing all tables:".
 
            EXEC SQL
                DECLARE CURSOR1 CURSOR FOR
                SELECT table_name
                FROM information_schema.tables
-               WHERE table_schema = DATABASE()
+               WHERE table_schema = :WS-SCHEMA-NAME
+                 AND (:WS-FILTER-MODE = 'N'
+                      OR (:WS-FILTER-MODE = 'I'
+                          AND table_name LIKE :WS-FILTER-PATTERN)
+                      OR (:WS-FILTER-MODE = 'E'
+                          AND table_name NOT LIKE :WS-FILTER-PATTERN))
            END-EXEC.
 
+      * t.table_rows is NULL for every row where table_type = 'VIEW' -
+      * a routine occurrence, not an edge case. Req 000 asks for every
+      * table CURSOR1 returns to have its columns joined here,
+      * including views, so (unlike CURSOR3 below) views aren't
+      * filtered out of this join; the NULL table_rows is instead
+      * carried through via the :WS-TABLE-ROWS-IND indicator variable
+      * on the FETCH below, so it no longer raises SQLCODE -305.
            EXEC SQL
-               OPEN CURSOR1
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ListTables.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+               DECLARE CURSOR2 CURSOR FOR
+               SELECT c.column_name, c.data_type, c.is_nullable,
+                      c.ordinal_position, t.table_rows
+               FROM information_schema.columns c
+               JOIN information_schema.tables t
+                   ON t.table_schema = c.table_schema
+                  AND t.table_name = c.table_name
+               WHERE c.table_schema = :WS-SCHEMA-NAME
+                 AND c.table_name = :TABLE-NAME
+               ORDER BY c.ordinal_position
+           END-EXEC.
 
-       * Database connection details
-       01  DB-DSN             PIC X(50) VALUE 'MariaDB-ODBC'.
-       01  DB-USER            PIC X(50) VALUE 'your_username'.
-       01  DB-PASSWORD        PIC X(50) VALUE 'your_password'.
-       01  DB-QUERY           PIC X(100) VALUE 'SHOW TABLES;'.
+      * data_length/index_length/table_rows are all NULL for views,
+      * and a storage/capacity report legitimately has nothing to say
+      * about one, so (unlike CURSOR2 above) views are filtered out
+      * of this query rather than carried through with indicators.
+           EXEC SQL
+               DECLARE CURSOR3 CURSOR FOR
+               SELECT table_name, data_length, index_length, table_rows
+               FROM information_schema.tables
+               WHERE table_schema = :WS-SCHEMA-NAME
+                 AND table_type = 'BASE TABLE'
+           END-EXEC.
 
-       * Host variable for table name
-       01  TABLE-NAME         PIC X(100).
+      * Unfiltered duplicate of CURSOR1's table list, with no req 005
+      * filter applied, for TABLE-RECONCILE-SECTION to drive baseline
+      * reconciliation, TABLE-OUT-FILE and the audit table count from -
+      * see the comment on TABLE-RECONCILE-SECTION for why those three
+      * can't be driven off the (possibly filtered) CURSOR1 itself.
+           EXEC SQL
+               DECLARE CURSOR4 CURSOR FOR
+               SELECT table_name
+               FROM information_schema.tables
+               WHERE table_schema = :WS-SCHEMA-NAME
+           END-EXEC.
 
-       PROCEDURE DIVISION.
-       MAIN-SECTION.
-           DISPLAY "Connecting to MariaDB...".
+           PERFORM PROCESS-ALL-SCHEMAS-SECTION.
 
            EXEC SQL
-               CONNECT TO :DB-DSN USER :DB-USER USING :DB-PASSWORD
+               DISCONNECT
            END-EXEC.
 
-           IF SQLCODE NOT = 0
-               DISPLAY "Connection failed. SQLCODE: " SQLCODE
-               STOP RUN
-           END-IF.
+           PERFORM WRITE-STORAGE-TOTAL-SECTION.
+           PERFORM WRITE-AUDIT-SECTION.
+           PERFORM CLOSE-FILES-SECTION.
 
-           DISPLAY "Connection successful.".
-           DISPLAY "Listing all tables:".
+           DISPLAY "Done.".
+           STOP RUN.
 
-           EXEC SQL
-               DECLARE CURSOR1 CURSOR FOR
-               SELECT table_name
-               FROM information_schema.tables
-               WHERE table_schema = DATABASE()
-           END-EXEC.
+      * Drives CURSOR1/CURSOR2/CURSOR3 once per schema in
+      * WS-SCHEMA-TABLE (or once against DATABASE() when no schema
+      * list file was supplied), producing one combined run instead
+      * of resubmitting the job by hand with a different DSN per
+      * schema.
+       PROCESS-ALL-SCHEMAS-SECTION.
+           PERFORM VARYING WS-SCH-IDX FROM 1 BY 1
+                   UNTIL WS-SCH-IDX > WS-SCHEMA-COUNT
+               IF SCHEMA-USE-DEFAULT
+                   EXEC SQL
+                       SELECT DATABASE() INTO :WS-SCHEMA-NAME
+                   END-EXEC
+               ELSE
+                   MOVE WS-SCHEMA-ENTRY-NAME(WS-SCH-IDX)
+                       TO WS-SCHEMA-NAME
+               END-IF
+               DISPLAY "Listing tables for schema: " WS-SCHEMA-NAME
+               PERFORM PROCESS-SCHEMA-SECTION
+           END-PERFORM.
+
+      * Opens CURSOR1 for the schema named in WS-SCHEMA-NAME, fetches
+      * every table it returns, and drives the inventory/drift/
+      * storage reporting for that one schema.
+       PROCESS-SCHEMA-SECTION.
+           MOVE 'N' TO WS-EOF-CURSOR1.
+           PERFORM RESET-BASELINE-FOUND-SECTION.
+           PERFORM TABLE-RECONCILE-SECTION.
 
            EXEC SQL
                OPEN CURSOR1
            END-EXEC.
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL END-OF-CURSOR1
                EXEC SQL
                    FETCH CURSOR1 INTO :TABLE-NAME
                END-EXEC
 
-               IF SQLCODE = 0
-                   DISPLAY TABLE-NAME
-               END-IF
+               EVALUATE SQLCODE
+                   WHEN 0
+                       DISPLAY TABLE-NAME
+                       PERFORM SCHEMA-INVENTORY-SECTION
+                   WHEN 100
+                       MOVE 'Y' TO WS-EOF-CURSOR1
+                   WHEN OTHER
+                       DISPLAY "Fetch error. SQLCODE: " SQLCODE
+                       MOVE "FETCH ERROR ON CURSOR1" TO WS-ERR-MESSAGE
+                       PERFORM LOG-ERROR-SECTION
+                       IF RETURN-CODE < 8
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       MOVE 'Y' TO WS-EOF-CURSOR1
+               END-EVALUATE
            END-PERFORM.
 
            EXEC SQL
                CLOSE CURSOR1
            END-EXEC.
 
+           PERFORM STORAGE-REPORT-SECTION.
+           PERFORM DRIFT-REPORT-SECTION.
+
+      * CURSOR1 above only returns tables matching the req 005
+      * include/exclude filter. Driving baseline reconciliation,
+      * TABLE-OUT-FILE and the audit table count off it would report a
+      * legitimately-excluded table MISSING, and never flag a newly
+      * added table that doesn't match an active include pattern as
+      * NEW - defeating req 001's purpose the moment a filter is
+      * configured. CURSOR4 is the same unfiltered-table fix already
+      * used for STORAGE-REPORT-SECTION's CURSOR3 above, applied here.
+       TABLE-RECONCILE-SECTION.
+           MOVE 'N' TO WS-EOF-CURSOR4.
+
            EXEC SQL
-               DISCONNECT
+               OPEN CURSOR4
            END-EXEC.
 
-           DISPLAY "Done.".
-           STOP RUN.
+           PERFORM UNTIL END-OF-CURSOR4
+               EXEC SQL
+                   FETCH CURSOR4 INTO :TABLE-NAME
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-TABLE-COUNT
+                       PERFORM WRITE-TABLE-OUT-SECTION
+                       PERFORM MARK-BASELINE-FOUND-SECTION
+                   WHEN 100
+                       MOVE 'Y' TO WS-EOF-CURSOR4
+                   WHEN OTHER
+                       DISPLAY "Fetch error. SQLCODE: " SQLCODE
+                       MOVE "FETCH ERROR ON CURSOR4" TO WS-ERR-MESSAGE
+                       PERFORM LOG-ERROR-SECTION
+                       IF RETURN-CODE < 8
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       MOVE 'Y' TO WS-EOF-CURSOR4
+               END-EVALUATE
+           END-PERFORM.
 
+           EXEC SQL
+               CLOSE CURSOR4
+           END-EXEC.
 
+      * Pulls data_length, index_length and table_rows for every
+      * table in the schema (independent of the request 005 filter,
+      * since capacity tracking shouldn't skip a table just because
+      * it's excluded from the daily report), writes one detail line
+      * per table and rolls the totals up into the run's grand total.
+       STORAGE-REPORT-SECTION.
+           MOVE 'N' TO WS-EOF-CURSOR3.
+
+           EXEC SQL
+               OPEN CURSOR3
            END-EXEC.
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL END-OF-CURSOR3
                EXEC SQL
-                   FETCH CURSOR1 INTO :TABLE-NAME
+                   FETCH CURSOR3 INTO :TABLE-NAME, :WS-DATA-LENGTH,
+                       :WS-INDEX-LENGTH, :WS-TABLE-ROWS
                END-EXEC
 
-               IF SQLCODE = 0
-                   DISPLAY TABLE-NAME
-               END-IF
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE WS-SCHEMA-NAME TO SRPT-SCHEMA-NAME
+                       MOVE TABLE-NAME     TO SRPT-TABLE-NAME
+                       MOVE WS-DATA-LENGTH TO SRPT-DATA-LENGTH
+                       MOVE WS-INDEX-LENGTH TO SRPT-INDEX-LENGTH
+                       MOVE WS-TABLE-ROWS  TO SRPT-TABLE-ROWS
+                       WRITE STORAGE-RPT-RECORD
+                       ADD WS-DATA-LENGTH  TO WS-DATA-LENGTH-TOTAL
+                       ADD WS-INDEX-LENGTH TO WS-INDEX-LENGTH-TOTAL
+                       ADD WS-TABLE-ROWS   TO WS-ROWS-TOTAL
+                   WHEN 100
+                       MOVE 'Y' TO WS-EOF-CURSOR3
+                   WHEN OTHER
+                       DISPLAY "Fetch error. SQLCODE: " SQLCODE
+                       MOVE "FETCH ERROR ON CURSOR3" TO WS-ERR-MESSAGE
+                       PERFORM LOG-ERROR-SECTION
+                       IF RETURN-CODE < 8
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       MOVE 'Y' TO WS-EOF-CURSOR3
+               END-EVALUATE
            END-PERFORM.
 
            EXEC SQL
-               CLOSE CURSOR1
+               CLOSE CURSOR3
            END-EXEC.
 
+      * Appends the run's grand total line to the storage/capacity
+      * report, across every schema processed this run.
+       WRITE-STORAGE-TOTAL-SECTION.
+           MOVE 'TOTAL'              TO SRPT-SCHEMA-NAME.
+           MOVE SPACES               TO SRPT-TABLE-NAME.
+           MOVE WS-DATA-LENGTH-TOTAL TO SRPT-DATA-LENGTH.
+           MOVE WS-INDEX-LENGTH-TOTAL TO SRPT-INDEX-LENGTH.
+           MOVE WS-ROWS-TOTAL        TO SRPT-TABLE-ROWS.
+           WRITE STORAGE-RPT-RECORD.
+
+      * Writes the table CURSOR4 just fetched to the sequential table
+      * list output file, one table name per record, so other jobs
+      * in the suite can read the current (unfiltered) table inventory
+      * as input instead of each re-querying information_schema.tables.
+       WRITE-TABLE-OUT-SECTION.
+           MOVE WS-RUN-DATE    TO TOUT-RUN-DATE.
+           MOVE WS-SCHEMA-NAME TO TOUT-SCHEMA-NAME.
+           MOVE TABLE-NAME     TO TOUT-TABLE-NAME.
+           WRITE TABLE-OUT-RECORD.
+
+      * Appends one audit record for this run - timestamp, DSN,
+      * user, and how many tables CURSOR4 (the unfiltered count)
+      * returned - so "was the table list job run, and what did it
+      * see" can be answered without digging through job logs that
+      * may already be purged.
+       WRITE-AUDIT-SECTION.
+           MOVE WS-CURRENT-DATE TO AUDT-TIMESTAMP.
+           MOVE DB-DSN          TO AUDT-DSN.
+           MOVE DB-USER         TO AUDT-USER.
+           MOVE WS-TABLE-COUNT  TO AUDT-TABLE-COUNT.
+           WRITE AUDIT-RECORD.
+
+      * Writes one record to the error log for a failed CONNECT or a
+      * non-zero SQLCODE hit while fetching, with the timestamp and
+      * DSN in use, so a failed run leaves a persisted trail instead
+      * of vanishing once the job log is purged.
+       LOG-ERROR-SECTION.
+           MOVE WS-CURRENT-DATE TO ERRL-TIMESTAMP.
+           MOVE DB-DSN          TO ERRL-DSN.
+           MOVE SQLCODE         TO ERRL-SQLCODE.
+           MOVE WS-ERR-MESSAGE  TO ERRL-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+
+      * Closes every file this run may have opened. Safe to call on
+      * the early-exit path after a failed CONNECT, where most
+      * cursors were never opened.
+       CLOSE-FILES-SECTION.
+           CLOSE SCHEMA-INV-FILE.
+           CLOSE DRIFT-RPT-FILE.
+           CLOSE TABLE-OUT-FILE.
+           CLOSE STORAGE-RPT-FILE.
+           CLOSE ERROR-LOG-FILE.
+           CLOSE AUDIT-FILE.
+
+      * Reads DB-DSN/DB-USER/DB-PASSWORD from a runtime parameter
+      * file so operations can repoint this job at another
+      * environment (test, production, a second MariaDB instance)
+      * for a one-off run without a recompile. If the parameter file
+      * isn't there, the WORKING-STORAGE VALUE clauses above stand.
+       READ-DB-PARM-SECTION.
+           OPEN INPUT DB-PARM-FILE.
+           IF WS-DBPARM-STATUS = "00"
+               READ DB-PARM-FILE
+                   NOT AT END
+                       MOVE DBP-DSN      TO DB-DSN
+                       MOVE DBP-USER     TO DB-USER
+                       MOVE DBP-PASSWORD TO DB-PASSWORD
+               END-READ
+               CLOSE DB-PARM-FILE
+           END-IF.
+
+      * Reads the include/exclude table-name filter pattern, if a
+      * FILTER-PARM-FILE is supplied, so CURSOR1 can be narrowed to
+      * (or away from) a LIKE pattern such as staging/scratch table
+      * naming conventions. No file means no filtering. A FILT-MODE
+      * other than I/E/N (operator typo, bad control card) would make
+      * CURSOR1's WHERE clause match nothing and silently return zero
+      * tables, so it's validated here and forced back to no-op 'N'
+      * with an error logged instead of passing through unnoticed.
+       READ-FILTER-PARM-SECTION.
+           OPEN INPUT FILTER-PARM-FILE.
+           IF WS-FILTPARM-STATUS = "00"
+               READ FILTER-PARM-FILE
+                   NOT AT END
+                       MOVE FILT-MODE    TO WS-FILTER-MODE
+                       MOVE FILT-PATTERN TO WS-FILTER-PATTERN
+               END-READ
+               CLOSE FILTER-PARM-FILE
+           END-IF.
+           IF WS-FILTER-MODE NOT = 'N' AND WS-FILTER-MODE NOT = 'I'
+                   AND WS-FILTER-MODE NOT = 'E'
+               MOVE "INVALID FILT-MODE IN FILTPARM, FORCED TO N"
+                   TO WS-ERR-MESSAGE
+               PERFORM LOG-ERROR-SECTION
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               MOVE 'N' TO WS-FILTER-MODE
+           END-IF.
+
+      * Loads the list of schemas to report on from SCHEMA-LIST-FILE.
+      * No file (or an empty one) falls back to a single pass against
+      * DATABASE() - the connection's own schema - which is the
+      * original behavior. WS-SCHEMA-TABLE only holds up to 100
+      * entries (its OCCURS bound); a longer list stops loading at 100
+      * and logs an error instead of subscripting past the table.
+       READ-SCHEMA-LIST-SECTION.
+           OPEN INPUT SCHEMA-LIST-FILE.
+           IF WS-SCHLIST-STATUS = "00"
+               PERFORM UNTIL END-OF-SCHEMA-LIST
+                   READ SCHEMA-LIST-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SCHEMA-LIST
+                       NOT AT END
+                           IF WS-SCHEMA-COUNT >= 100
+                               MOVE "SCHEMA-LIST-FILE EXCEEDS 100 ENTR"
+                                   TO WS-ERR-MESSAGE
+                               PERFORM LOG-ERROR-SECTION
+                               IF RETURN-CODE < 8
+                                   MOVE 8 TO RETURN-CODE
+                               END-IF
+                               MOVE 'Y' TO WS-EOF-SCHEMA-LIST
+                           ELSE
+                               ADD 1 TO WS-SCHEMA-COUNT
+                               MOVE SCHL-SCHEMA-NAME TO
+                                   WS-SCHEMA-ENTRY-NAME(WS-SCHEMA-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SCHEMA-LIST-FILE
+           END-IF.
+           IF WS-SCHEMA-COUNT > 0
+               MOVE 'N' TO WS-SCHEMA-USE-DEFAULT
+           ELSE
+               MOVE 'Y' TO WS-SCHEMA-USE-DEFAULT
+               MOVE 1   TO WS-SCHEMA-COUNT
+           END-IF.
+
+      * Loads the baseline control file of expected table names, if
+      * one is present, into WS-BASELINE-TABLE for comparison against
+      * what CURSOR1 actually returns this run. No control file (or
+      * an empty one) simply means no drift checking this run.
+      * WS-BASELINE-TABLE only holds up to 2000 entries (its OCCURS
+      * bound); a longer control file stops loading at 2000 and logs
+      * an error instead of subscripting past the table.
+       READ-BASELINE-SECTION.
+           OPEN INPUT BASELINE-FILE.
+           IF WS-BASELINE-STATUS = "00"
+               PERFORM UNTIL END-OF-BASELINE
+                   READ BASELINE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-BASELINE
+                       NOT AT END
+                           IF WS-BASELINE-COUNT >= 2000
+                               MOVE "BASELINE-FILE EXCEEDS 2000 ENTRS"
+                                   TO WS-ERR-MESSAGE
+                               PERFORM LOG-ERROR-SECTION
+                               IF RETURN-CODE < 8
+                                   MOVE 8 TO RETURN-CODE
+                               END-IF
+                               MOVE 'Y' TO WS-EOF-BASELINE
+                           ELSE
+                               ADD 1 TO WS-BASELINE-COUNT
+                               MOVE TCTL-TABLE-NAME TO
+                                   WS-BASELINE-NAME(WS-BASELINE-COUNT)
+                               MOVE 'N' TO
+                                   WS-BASELINE-FOUND(WS-BASELINE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BASELINE-FILE
+           END-IF.
+
+      * TABCTL (the baseline control file) carries no schema column, so
+      * the same expected-table list is checked against every schema in
+      * a multi-schema run. Clears the found flags before each schema's
+      * CURSOR1 pass so one schema finding a table doesn't mask that
+      * same table being genuinely MISSING from the next schema.
+       RESET-BASELINE-FOUND-SECTION.
+           PERFORM VARYING WS-BSL-IDX FROM 1 BY 1
+                   UNTIL WS-BSL-IDX > WS-BASELINE-COUNT
+               MOVE 'N' TO WS-BASELINE-FOUND(WS-BSL-IDX)
+           END-PERFORM.
+
+      * Checks off the table CURSOR4 just fetched against the baseline
+      * list. A table not on the baseline is flagged NEW; tables that
+      * stay unchecked after the run are flagged MISSING in
+      * DRIFT-REPORT-SECTION.
+       MARK-BASELINE-FOUND-SECTION.
+           IF WS-BASELINE-COUNT > 0
+               SET WS-BSL-IDX TO 1
+               SEARCH WS-BASELINE-ENTRY
+                   AT END
+                       MOVE 'NEW'          TO DRFT-EXCEPTION-TYPE
+                       MOVE WS-SCHEMA-NAME TO DRFT-SCHEMA-NAME
+                       MOVE TABLE-NAME     TO DRFT-TABLE-NAME
+                       WRITE DRIFT-RPT-RECORD
+                   WHEN WS-BASELINE-NAME(WS-BSL-IDX) = TABLE-NAME
+                       MOVE 'Y' TO WS-BASELINE-FOUND(WS-BSL-IDX)
+               END-SEARCH
+           END-IF.
+
+      * After CURSOR1 is exhausted for this schema, any baseline entry
+      * never checked off above was expected but not returned this
+      * pass - flag it MISSING instead of letting a dropped table go
+      * unnoticed. Runs once per schema (called from the end of
+      * PROCESS-SCHEMA-SECTION, right after the found-flags for that
+      * schema have settled) so each MISSING record is stamped with
+      * the schema that was actually missing the table, rather than
+      * whichever schema happened to be last in a multi-schema run.
+       DRIFT-REPORT-SECTION.
+           PERFORM VARYING WS-BSL-IDX FROM 1 BY 1
+                   UNTIL WS-BSL-IDX > WS-BASELINE-COUNT
+               IF NOT WS-BASELINE-WAS-FOUND(WS-BSL-IDX)
+                   MOVE 'MISSING'   TO DRFT-EXCEPTION-TYPE
+                   MOVE WS-SCHEMA-NAME TO DRFT-SCHEMA-NAME
+                   MOVE WS-BASELINE-NAME(WS-BSL-IDX) TO DRFT-TABLE-NAME
+                   WRITE DRIFT-RPT-RECORD
+               END-IF
+           END-PERFORM.
+
+      * Joins information_schema.columns (and the table's row estimate
+      * from information_schema.tables) for the table just fetched by
+      * CURSOR1, and writes one SCHEMA-INV-RECORD per column so the
+      * schema inventory can be filed or handed to an auditor instead
+      * of scrolling off in console DISPLAY output.
+       SCHEMA-INVENTORY-SECTION.
+           MOVE 'N' TO WS-EOF-CURSOR2.
+
            EXEC SQL
-               DISCONNECT
+               OPEN CURSOR2
            END-EXEC.
 
-           DISPLAY "Done.".
-           STOP RUN.
+           PERFORM UNTIL END-OF-CURSOR2
+               EXEC SQL
+                   FETCH CURSOR2 INTO :WS-COLUMN-NAME, :WS-DATA-TYPE,
+                       :WS-NULLABLE, :WS-ORDINAL-POS,
+                       :WS-TABLE-ROWS:WS-TABLE-ROWS-IND
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE WS-SCHEMA-NAME TO SINV-SCHEMA-NAME
+                       MOVE TABLE-NAME    TO SINV-TABLE-NAME
+                       MOVE WS-COLUMN-NAME TO SINV-COLUMN-NAME
+                       MOVE WS-DATA-TYPE  TO SINV-DATA-TYPE
+                       MOVE WS-NULLABLE   TO SINV-NULLABLE
+                       MOVE WS-ORDINAL-POS TO SINV-ORDINAL-POS
+                       IF WS-TABLE-ROWS-IND < 0
+                           MOVE 0 TO SINV-TABLE-ROWS
+                       ELSE
+                           MOVE WS-TABLE-ROWS TO SINV-TABLE-ROWS
+                       END-IF
+                       WRITE SCHEMA-INV-RECORD
+                   WHEN 100
+                       MOVE 'Y' TO WS-EOF-CURSOR2
+                   WHEN OTHER
+                       DISPLAY "Fetch error. SQLCODE: " SQLCODE
+                       MOVE "FETCH ERROR ON CURSOR2" TO WS-ERR-MESSAGE
+                       PERFORM LOG-ERROR-SECTION
+                       IF RETURN-CODE < 8
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       MOVE 'Y' TO WS-EOF-CURSOR2
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CURSOR2
+           END-EXEC.
