@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ListTablesInq.
+
+      * Online CICS inquiry transaction. Keys in a schema name and
+      * gets back the current table list (and, if a table name is
+      * also keyed in, its column detail) straight from CURSOR1/
+      * CURSOR2 - the same cursors ListTables uses - so an intraday
+      * "does this table exist yet" question doesn't require
+      * submitting and babysitting the batch job.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Database connection details. The batch job repoints these
+      * from DBPARM, a LINE SEQUENTIAL file - this transaction isn't
+      * wired to a CICS-addressable copy of that dataset yet, so it
+      * runs off the same compiled-in defaults until operations
+      * defines DBPARM to the FCT.
+       01  DB-DSN             PIC X(50) VALUE 'MariaDB-ODBC'.
+       01  DB-USER            PIC X(50) VALUE 'your_username'.
+       01  DB-PASSWORD        PIC X(50) VALUE 'your_password'.
+
+      * Host variables for the inquiry
+       01  TABLE-NAME         PIC X(100).
+       01  WS-SCHEMA-NAME     PIC X(64).
+       01  WS-COLUMN-NAME     PIC X(100).
+       01  WS-DATA-TYPE       PIC X(40).
+       01  WS-NULLABLE        PIC X(3).
+       01  WS-ORDINAL-POS     PIC S9(9) COMP.
+       01  WS-TABLE-ROWS      PIC S9(15) COMP.
+
+      * Indicator for t.table_rows in CURSOR2's join - NULL for every
+      * row where table_type = 'VIEW'. See mar01.cob's CURSOR2 for why.
+       01  WS-TABLE-ROWS-IND  PIC S9(4) COMP.
+
+      * Terminal input - schema name, optionally followed by a
+      * table name to drill into column detail. Free-form, space
+      * separated (UNSTRING-tokenized below, not fixed-column), no
+      * BMS map in this shop yet.
+       01  WS-RECV-AREA       PIC X(165).
+       01  WS-RECV-LENGTH     PIC S9(4) COMP VALUE 165.
+
+      * One accumulated display line sent per SEND TEXT ACCUM call.
+      * Sized to the worst case: "Columns for " + a 64-byte schema
+      * name + "." + a 100-byte table name is 177 bytes, the largest
+      * of the four lines this program builds. WS-OUT-LENGTH carries
+      * the actual (trimmed) length of whatever's in WS-OUT-LINE so
+      * SEND TEXT only transmits real content, not trailing padding.
+       01  WS-OUT-LINE        PIC X(200).
+       01  WS-OUT-LENGTH      PIC S9(4) COMP.
+       01  WS-TABLE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-SQLCODE-DISP    PIC S9(9) SIGN LEADING SEPARATE.
+       01  WS-ORDINAL-DISP    PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           MOVE SPACES TO WS-RECV-AREA.
+           MOVE 165 TO WS-RECV-LENGTH.
+
+           EXEC CICS RECEIVE
+               INTO(WS-RECV-AREA)
+               LENGTH(WS-RECV-LENGTH)
+               NOHANDLE
+           END-EXEC.
+
+      * Tokenize on whitespace instead of fixed column positions, so
+      * an operator can type "schema" or "schema table" starting at
+      * column 1 instead of having to pad the schema out to exactly
+      * 64 characters first.
+           MOVE SPACES TO WS-SCHEMA-NAME.
+           MOVE SPACES TO TABLE-NAME.
+           UNSTRING WS-RECV-AREA DELIMITED BY ALL SPACE
+               INTO WS-SCHEMA-NAME TABLE-NAME
+           END-UNSTRING.
+
+           EXEC SQL
+               CONNECT TO :DB-DSN USER :DB-USER USING :DB-PASSWORD
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE SPACES TO WS-OUT-LINE
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               STRING "Connection failed. SQLCODE: " WS-SQLCODE-DISP
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       MOVE "Connection failed." TO WS-OUT-LINE
+               END-STRING
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+                   TO WS-OUT-LENGTH
+               EXEC CICS SEND TEXT
+                   FROM(WS-OUT-LINE)
+                   LENGTH(WS-OUT-LENGTH)
+                   ERASE
+               END-EXEC
+           ELSE
+               IF WS-SCHEMA-NAME = SPACES
+                   EXEC SQL
+                       SELECT DATABASE() INTO :WS-SCHEMA-NAME
+                   END-EXEC
+               END-IF
+
+               IF TABLE-NAME = SPACES
+                   PERFORM LIST-TABLES-SECTION
+               ELSE
+                   PERFORM LIST-COLUMNS-SECTION
+               END-IF
+
+               EXEC SQL
+                   DISCONNECT
+               END-EXEC
+
+               EXEC CICS SEND PAGE
+               END-EXEC
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Opens CURSOR1 for the keyed-in schema and streams the table
+      * list back to the terminal a line at a time.
+       LIST-TABLES-SECTION.
+           EXEC SQL
+               DECLARE CURSOR1 CURSOR FOR
+               SELECT table_name
+               FROM information_schema.tables
+               WHERE table_schema = :WS-SCHEMA-NAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CURSOR1
+           END-EXEC.
+
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "Tables in schema " WS-SCHEMA-NAME
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+               ON OVERFLOW
+                   MOVE "Tables in schema:" TO WS-OUT-LINE
+           END-STRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+               TO WS-OUT-LENGTH.
+           EXEC CICS SEND TEXT
+               FROM(WS-OUT-LINE)
+               LENGTH(WS-OUT-LENGTH)
+               ERASE ACCUM
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CURSOR1 INTO :TABLE-NAME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE SPACES TO WS-OUT-LINE
+                   MOVE TABLE-NAME TO WS-OUT-LINE
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+                       TO WS-OUT-LENGTH
+                   EXEC CICS SEND TEXT
+                       FROM(WS-OUT-LINE)
+                       LENGTH(WS-OUT-LENGTH)
+                       ACCUM
+                   END-EXEC
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CURSOR1
+           END-EXEC.
+
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING WS-TABLE-COUNT " table(s) found"
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+               ON OVERFLOW
+                   MOVE "table(s) found" TO WS-OUT-LINE
+           END-STRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+               TO WS-OUT-LENGTH.
+           EXEC CICS SEND TEXT
+               FROM(WS-OUT-LINE)
+               LENGTH(WS-OUT-LENGTH)
+               ACCUM
+           END-EXEC.
+
+      * Drills into column detail for one table, reusing the same
+      * join CURSOR2 uses in the batch job - including views, so a
+      * view doesn't silently come back "0 columns". table_rows is
+      * NULL for views; the :WS-TABLE-ROWS-IND indicator on the FETCH
+      * below carries that NULL through instead of raising SQLCODE
+      * -305, the same fix mar01.cob's CURSOR2 uses.
+       LIST-COLUMNS-SECTION.
+           EXEC SQL
+               DECLARE CURSOR2 CURSOR FOR
+               SELECT c.column_name, c.data_type, c.is_nullable,
+                      c.ordinal_position, t.table_rows
+               FROM information_schema.columns c
+               JOIN information_schema.tables t
+                   ON t.table_schema = c.table_schema
+                  AND t.table_name = c.table_name
+               WHERE c.table_schema = :WS-SCHEMA-NAME
+                 AND c.table_name = :TABLE-NAME
+               ORDER BY c.ordinal_position
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CURSOR2
+           END-EXEC.
+
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "Columns for " WS-SCHEMA-NAME "." TABLE-NAME
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+               ON OVERFLOW
+                   MOVE "Columns for:" TO WS-OUT-LINE
+           END-STRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+               TO WS-OUT-LENGTH.
+           EXEC CICS SEND TEXT
+               FROM(WS-OUT-LINE)
+               LENGTH(WS-OUT-LENGTH)
+               ERASE ACCUM
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CURSOR2 INTO :WS-COLUMN-NAME, :WS-DATA-TYPE,
+                       :WS-NULLABLE, :WS-ORDINAL-POS,
+                       :WS-TABLE-ROWS:WS-TABLE-ROWS-IND
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE SPACES TO WS-OUT-LINE
+                   MOVE WS-ORDINAL-POS TO WS-ORDINAL-DISP
+                   STRING WS-ORDINAL-DISP " " WS-COLUMN-NAME " "
+                       WS-DATA-TYPE " NULL=" WS-NULLABLE
+                       DELIMITED BY SIZE INTO WS-OUT-LINE
+                       ON OVERFLOW
+                           MOVE "(column name too long to display)"
+                               TO WS-OUT-LINE
+                   END-STRING
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUT-LINE))
+                       TO WS-OUT-LENGTH
+                   EXEC CICS SEND TEXT
+                       FROM(WS-OUT-LINE)
+                       LENGTH(WS-OUT-LENGTH)
+                       ACCUM
+                   END-EXEC
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CURSOR2
+           END-EXEC.
