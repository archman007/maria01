@@ -0,0 +1,6 @@
+      *----------------------------------------------------------
+      * Schema list record - one schema name per record, read so
+      * CURSOR1 can be re-opened once per schema in a single run.
+      *----------------------------------------------------------
+       01  SCHEMA-LIST-RECORD.
+           05  SCHL-SCHEMA-NAME    PIC X(64).
