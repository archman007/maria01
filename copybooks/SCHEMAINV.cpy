@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      * Schema inventory report line - table/column detail joined
+      * from information_schema.columns, plus the table row
+      * estimate from information_schema.tables.
+      *----------------------------------------------------------
+       01  SCHEMA-INV-RECORD.
+           05  SINV-SCHEMA-NAME    PIC X(64).
+           05  SINV-TABLE-NAME     PIC X(100).
+           05  SINV-COLUMN-NAME    PIC X(100).
+           05  SINV-DATA-TYPE      PIC X(40).
+           05  SINV-NULLABLE       PIC X(3).
+           05  SINV-ORDINAL-POS    PIC 9(5).
+           05  SINV-TABLE-ROWS     PIC 9(15).
