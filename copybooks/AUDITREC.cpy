@@ -0,0 +1,9 @@
+      *----------------------------------------------------------
+      * Audit trail record - one record appended per run of
+      * ListTables, regardless of outcome.
+      *----------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUDT-TIMESTAMP      PIC X(21).
+           05  AUDT-DSN            PIC X(50).
+           05  AUDT-USER           PIC X(50).
+           05  AUDT-TABLE-COUNT    PIC 9(9).
