@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * Schema-drift exception record - a table the baseline
+      * control file and the live CURSOR1 fetch disagree on.
+      *----------------------------------------------------------
+       01  DRIFT-RPT-RECORD.
+           05  DRFT-EXCEPTION-TYPE PIC X(7).
+               88  DRFT-IS-NEW         VALUE 'NEW'.
+               88  DRFT-IS-MISSING     VALUE 'MISSING'.
+           05  DRFT-SCHEMA-NAME    PIC X(64).
+           05  DRFT-TABLE-NAME     PIC X(100).
