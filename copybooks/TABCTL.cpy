@@ -0,0 +1,6 @@
+      *----------------------------------------------------------
+      * Baseline control file record - one expected table name
+      * per record, used for schema-drift reconciliation.
+      *----------------------------------------------------------
+       01  TAB-CTL-RECORD.
+           05  TCTL-TABLE-NAME     PIC X(100).
