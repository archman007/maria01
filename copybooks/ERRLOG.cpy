@@ -0,0 +1,9 @@
+      *----------------------------------------------------------
+      * Error log record - one record per failed CONNECT or
+      * non-zero SQLCODE hit while fetching.
+      *----------------------------------------------------------
+       01  ERROR-LOG-RECORD.
+           05  ERRL-TIMESTAMP      PIC X(21).
+           05  ERRL-DSN            PIC X(50).
+           05  ERRL-SQLCODE        PIC S9(9) SIGN LEADING SEPARATE.
+           05  ERRL-MESSAGE        PIC X(80).
