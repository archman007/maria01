@@ -0,0 +1,9 @@
+      *----------------------------------------------------------
+      * Table inventory output record - the current table list,
+      * one table per record, for downstream jobs to read instead
+      * of re-querying information_schema.tables themselves.
+      *----------------------------------------------------------
+       01  TABLE-OUT-RECORD.
+           05  TOUT-RUN-DATE       PIC X(10).
+           05  TOUT-SCHEMA-NAME    PIC X(64).
+           05  TOUT-TABLE-NAME     PIC X(100).
