@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * Storage/capacity report line - data_length, index_length
+      * and table_rows per table, for growth/capacity tracking.
+      *----------------------------------------------------------
+       01  STORAGE-RPT-RECORD.
+           05  SRPT-SCHEMA-NAME    PIC X(64).
+           05  SRPT-TABLE-NAME     PIC X(100).
+           05  SRPT-DATA-LENGTH    PIC 9(15).
+           05  SRPT-INDEX-LENGTH   PIC 9(15).
+           05  SRPT-TABLE-ROWS     PIC 9(15).
