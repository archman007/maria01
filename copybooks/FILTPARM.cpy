@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * Table-filter parameter record - narrows CURSOR1 to an
+      * include or exclude LIKE pattern against table_name.
+      *----------------------------------------------------------
+       01  FILTER-PARM-RECORD.
+           05  FILT-MODE           PIC X(1).
+               88  FILT-MODE-INCLUDE       VALUE 'I'.
+               88  FILT-MODE-EXCLUDE       VALUE 'E'.
+               88  FILT-MODE-NONE          VALUE 'N'.
+           05  FILT-PATTERN        PIC X(100).
