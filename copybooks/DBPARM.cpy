@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * Runtime database connection parameter record.
+      * One record, read from the DSN parameter file before the
+      * CONNECT TO statement so DSN/USER/PASSWORD can be repointed
+      * per environment without a recompile.
+      *----------------------------------------------------------
+       01  DB-PARM-RECORD.
+           05  DBP-DSN             PIC X(50).
+           05  DBP-USER            PIC X(50).
+           05  DBP-PASSWORD        PIC X(50).
